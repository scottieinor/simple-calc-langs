@@ -0,0 +1,14 @@
+      *> CALCTRN.cpy - CALC-TRANS-FILE input transaction record.
+      *> One calculation request per record: firstnum, operator,
+      *> secondnum, plus the GL coding carried through to the GL
+      *> posting extract (see GLEXTRC.cpy).
+       01  CALC-TRANS-RECORD.
+           05  CT-FIRSTNUM         PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CT-OPERATOR         PIC X.
+           05  FILLER              PIC X.
+           05  CT-SECONDNUM        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CT-GL-ACCOUNT       PIC X(10).
+           05  FILLER              PIC X.
+           05  CT-COST-CENTER      PIC X(6).
