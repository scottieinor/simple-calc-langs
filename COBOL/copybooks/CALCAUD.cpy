@@ -0,0 +1,18 @@
+      *> CALCAUD.cpy - CALC-AUDIT-FILE record. Appended (never
+      *> overwritten) for every calculation attempted, successful or
+      *> not, so an auditor can reconstruct what ran, with what
+      *> inputs, by which job, and when.
+       01  CALC-AUDIT-RECORD.
+           05  CA-JOB-ID           PIC X(8).
+           05  FILLER              PIC X.
+           05  CA-TIMESTAMP        PIC X(26).
+           05  FILLER              PIC X.
+           05  CA-FIRSTNUM         PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CA-OPERATOR         PIC X.
+           05  FILLER              PIC X.
+           05  CA-SECONDNUM        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CA-RESULT           PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CA-STATUS           PIC X(4).
