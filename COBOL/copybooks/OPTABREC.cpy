@@ -0,0 +1,10 @@
+      *> OPTABREC.cpy - CALC-OPTAB-FILE record: one valid operator
+      *> code per record. Operations maintain this file (data/OPERTAB
+      *> .DAT) to add or describe calculation types without a program
+      *> change or recompile.
+       01  OPTAB-RECORD.
+           05  OT-CODE             PIC X.
+           05  FILLER              PIC X.
+           05  OT-DESCRIPTION      PIC X(20).
+           05  FILLER              PIC X.
+           05  OT-OPERATION-TYPE   PIC X(4).
