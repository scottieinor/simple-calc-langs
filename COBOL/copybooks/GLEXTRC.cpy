@@ -0,0 +1,19 @@
+      *> GLEXTRC.cpy - GL-EXTRACT-FILE record, one per successfully
+      *> processed batch calculation, in the layout the GL interface
+      *> expects so results post automatically instead of being
+      *> rekeyed off a screen. GL-DR-CR alone carries the sign of the
+      *> result; GL-AMOUNT is always populated as an unsigned
+      *> magnitude (PIC S only for edit-field compatibility) so the
+      *> two never disagree about direction.
+       01  GL-EXTRACT-RECORD.
+           05  GL-JOB-ID           PIC X(8).
+           05  FILLER              PIC X.
+           05  GL-ACCOUNT-CODE     PIC X(10).
+           05  FILLER              PIC X.
+           05  GL-COST-CENTER      PIC X(6).
+           05  FILLER              PIC X.
+           05  GL-AMOUNT           PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  GL-DR-CR            PIC XX.
+           05  FILLER              PIC X.
+           05  GL-POSTING-DATE     PIC X(8).
