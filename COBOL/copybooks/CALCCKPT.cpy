@@ -0,0 +1,28 @@
+      *> CALCCKPT.cpy - CALC-CHECKPOINT-FILE record. Rewritten every
+      *> WS-CHECKPOINT-INTERVAL records so a PARM 'RESTART' run can
+      *> resume after the last successfully processed CALC-TRANS-FILE
+      *> record instead of reprocessing the whole batch. Also carries
+      *> the running control totals (record/success/exception counts,
+      *> grand total, per-operator-table-entry counts, and the total
+      *> overflow flag) so a restarted run's end-of-job summary
+      *> (CALCSUM) reconciles against the whole file, not just the
+      *> records processed after the restart. CK-OPTAB-COUNT has one
+      *> entry per WS-OPTAB-MAX-ENTRIES slot in cobol-calc.cbl - keep
+      *> the two in sync.
+       01  CALC-CHECKPOINT-RECORD.
+           05  CK-JOB-ID           PIC X(8).
+           05  FILLER              PIC X.
+           05  CK-LAST-RECORD-COUNT PIC 9(9).
+           05  FILLER              PIC X.
+           05  CK-SUCCESS-COUNT    PIC 9(9).
+           05  FILLER              PIC X.
+           05  CK-EXCEPTION-COUNT  PIC 9(9).
+           05  FILLER              PIC X.
+           05  CK-GRAND-TOTAL      PIC S9(9)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CK-TOTAL-OFLW-SWITCH PIC X.
+           05  FILLER              PIC X.
+           05  CK-OPTAB-COUNTS.
+               10  CK-OPTAB-COUNT  OCCURS 50 TIMES PIC 9(9).
+           05  FILLER              PIC X.
+           05  CK-TIMESTAMP        PIC X(26).
