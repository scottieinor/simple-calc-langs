@@ -0,0 +1,10 @@
+      *> CALCRES.cpy - CALC-RESULT-FILE output record, one per
+      *> successfully processed CALC-TRANS-FILE record.
+       01  CALC-RESULT-RECORD.
+           05  CR-FIRSTNUM         PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CR-OPERATOR         PIC X.
+           05  FILLER              PIC X.
+           05  CR-SECONDNUM        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CR-RESULT           PIC S9(7)V99 SIGN LEADING SEPARATE.
