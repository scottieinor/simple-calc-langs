@@ -0,0 +1,13 @@
+      *> CALCEXC.cpy - CALC-EXCEPTION-FILE output record. Written for
+      *> every CALC-TRANS-FILE record rejected for a bad operator code
+      *> or a divide/modulus by zero, echoing the offending inputs.
+       01  CALC-EXCEPTION-RECORD.
+           05  CX-FIRSTNUM         PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CX-OPERATOR         PIC X.
+           05  FILLER              PIC X.
+           05  CX-SECONDNUM        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CX-REASON-CODE      PIC X(4).
+           05  FILLER              PIC X.
+           05  CX-REASON-TEXT      PIC X(40).
