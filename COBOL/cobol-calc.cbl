@@ -1,40 +1,631 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. cobol-calc.
+       PROGRAM-ID. CALC01.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. scootys-home.
        OBJECT-COMPUTER. scootys-home.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULT.
+
+           SELECT CALC-EXCEPTION-FILE ASSIGN TO "CALCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPTION.
+
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT CALC-SUMMARY-FILE ASSIGN TO "CALCSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SUMMARY.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GL.
+
+           SELECT CALC-OPTAB-FILE ASSIGN TO "OPERTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPTAB.
+
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
        DATA DIVISION.
-       DECLARE-VARS SECTION.
-       05 firstnum  PIC 9(4).
-       05 operator  PIC X.
-       05 secondnum PIC 9(4).
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+           COPY CALCTRN.
+
+       FD  CALC-RESULT-FILE.
+           COPY CALCRES.
+
+       FD  CALC-EXCEPTION-FILE.
+           COPY CALCEXC.
+
+       FD  CALC-AUDIT-FILE.
+           COPY CALCAUD.
+
+       FD  CALC-SUMMARY-FILE.
+       01  CALC-SUMMARY-RECORD        PIC X(80).
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLEXTRC.
+
+       FD  CALC-OPTAB-FILE.
+           COPY OPTABREC.
+
+       FD  CALC-CHECKPOINT-FILE.
+           COPY CALCCKPT.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUSES.
+           05  WS-FS-TRANS             PIC XX VALUE "00".
+           05  WS-FS-RESULT            PIC XX VALUE "00".
+           05  WS-FS-EXCEPTION         PIC XX VALUE "00".
+           05  WS-FS-AUDIT             PIC XX VALUE "00".
+           05  WS-FS-SUMMARY           PIC XX VALUE "00".
+           05  WS-FS-GL                PIC XX VALUE "00".
+           05  WS-FS-OPTAB             PIC XX VALUE "00".
+           05  WS-FS-CKPT              PIC XX VALUE "00".
+
+       01  WS-PARM                     PIC X(80).
+       01  WS-PARM-RUN-PART            PIC X(80).
+       01  WS-PARM-JOBID-PART          PIC X(8).
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-FIRSTNUM-TXT    PIC X(15).
+           05  WS-PARM-OPERATOR-TXT    PIC X(1).
+           05  WS-PARM-SECONDNUM-TXT   PIC X(15).
+
+       01  WS-PARM-NUMERIC-SWITCH      PIC X VALUE "Y".
+           88  WS-PARM-NUMERIC-OK               VALUE "Y".
+           88  WS-PARM-NUMERIC-BAD              VALUE "N".
+
+       01  WS-MODE                     PIC X(8) VALUE "BATCH".
+           88  WS-MODE-BATCH                    VALUE "BATCH".
+           88  WS-MODE-SINGLE                   VALUE "SINGLE".
+           88  WS-MODE-RESTART                  VALUE "RESTART".
+
+       01  WS-JOB-ID                   PIC X(8) VALUE "CALCJOB1".
+       01  WS-TIMESTAMP                PIC X(21).
+
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-TARGET              PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+
+       01  WS-SUCCESS-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-TOTAL-OFLW-SWITCH        PIC X VALUE "N".
+           88  WS-TOTAL-OFLW                    VALUE "Y".
+
+       01  WS-WORK-FIELDS.
+           05  WS-FIRSTNUM             PIC S9(7)V99 VALUE ZERO.
+           05  WS-OPERATOR             PIC X.
+           05  WS-SECONDNUM            PIC S9(7)V99 VALUE ZERO.
+           05  WS-RESULT               PIC S9(7)V99 VALUE ZERO.
+           05  WS-GL-ACCOUNT           PIC X(10).
+           05  WS-COST-CENTER          PIC X(6).
+           05  WS-OPERATION-TYPE       PIC X(4).
+
+       01  WS-CALC-SWITCH              PIC X VALUE "Y".
+           88  WS-VALID-CALC                    VALUE "Y".
+           88  WS-INVALID-CALC                  VALUE "N".
+
+       01  WS-EXCEPTION-REASON-CODE    PIC X(4).
+       01  WS-EXCEPTION-REASON-TEXT    PIC X(40).
+
+       01  WS-OPTAB-MAX-ENTRIES        PIC 9(4) VALUE 50.
+       01  WS-OPTAB-TABLE.
+           05  WS-OPTAB-ENTRY OCCURS 50 TIMES INDEXED BY WS-OPTAB-IDX.
+               10  WS-OPTAB-CODE       PIC X.
+               10  WS-OPTAB-DESC       PIC X(20).
+               10  WS-OPTAB-TYPE       PIC X(4).
+               10  WS-OPTAB-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-OPTAB-MAX                PIC 9(4) VALUE ZERO.
+
+       01  WS-OPTAB-FOUND-SWITCH       PIC X VALUE "N".
+           88  WS-OPTAB-FOUND                   VALUE "Y".
+
+       01  WS-EDIT-AMOUNT              PIC -(7)9.99.
+       01  WS-EDIT-GRAND-TOTAL         PIC -(9)9.99.
+       01  WS-SUMMARY-LINE             PIC X(80).
+       01  WS-EDIT-RECORD-COUNT        PIC ZZZZZZZZ9.
 
        PROCEDURE DIVISION.
 
        BEGIN.
-           DISPLAY "Enter first number".
-           ACCEPT firstnum FROM COMMAND-LINE.
-           DISPLAY "Enter operator (+ - * /)".
-           ACCEPT operator FROM COMMAND-LINE.
-           DISPLAY "Enter second number".
-           ACCEPT secondnum FROM COMMAND-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-OPTAB
+           EVALUATE TRUE
+               WHEN WS-MODE-SINGLE
+                   PERFORM 3000-PROCESS-SINGLE
+               WHEN OTHER
+                   PERFORM 4000-PROCESS-BATCH
+           END-EVALUATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE "CALCJOB1" TO WS-JOB-ID
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOB_ID"
+           IF WS-JOB-ID = SPACES OR WS-JOB-ID = LOW-VALUES
+               MOVE "CALCJOB1" TO WS-JOB-ID
+           END-IF
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           PERFORM 1050-SPLIT-JOB-ID-FROM-PARM
+           EVALUATE TRUE
+               WHEN WS-PARM-RUN-PART = SPACES
+                   SET WS-MODE-BATCH TO TRUE
+               WHEN WS-PARM-RUN-PART(1:7) = "RESTART"
+                   SET WS-MODE-RESTART TO TRUE
+               WHEN OTHER
+                   SET WS-MODE-SINGLE TO TRUE
+                   PERFORM 1100-PARSE-SINGLE-PARM
+           END-EVALUATE.
+
+       1050-SPLIT-JOB-ID-FROM-PARM.
+      *> CALCJOB.jcl passes PARM='&RUNPARM;CALCJOB' - the run mode/
+      *> calc string ahead of the ";" and the JOB card's job name
+      *> after it, since a plain EXEC PGM= batch step has no OS
+      *> environment and JOB_ID is never actually set by JES. A PARM
+      *> with no ";" (ad hoc single-calculation invocations) leaves
+      *> WS-PARM-JOBID-PART blank and WS-JOB-ID falls back to
+      *> ENVIRONMENT JOB_ID / the CALCJOB1 default above.
+           MOVE SPACES TO WS-PARM-RUN-PART
+           MOVE SPACES TO WS-PARM-JOBID-PART
+           UNSTRING WS-PARM DELIMITED BY ";"
+               INTO WS-PARM-RUN-PART
+                    WS-PARM-JOBID-PART
+           END-UNSTRING
+           IF WS-PARM-JOBID-PART NOT = SPACES
+               MOVE WS-PARM-JOBID-PART TO WS-JOB-ID
+           END-IF.
+
+       1100-PARSE-SINGLE-PARM.
+           MOVE SPACES TO WS-PARM-FIELDS
+           UNSTRING WS-PARM-RUN-PART DELIMITED BY ","
+               INTO WS-PARM-FIRSTNUM-TXT
+                    WS-PARM-OPERATOR-TXT
+                    WS-PARM-SECONDNUM-TXT
+           END-UNSTRING
+           SET WS-PARM-NUMERIC-OK TO TRUE
+           IF FUNCTION TEST-NUMVAL(WS-PARM-FIRSTNUM-TXT) NOT = ZERO
+               SET WS-PARM-NUMERIC-BAD TO TRUE
+           END-IF
+           IF FUNCTION TEST-NUMVAL(WS-PARM-SECONDNUM-TXT) NOT = ZERO
+               SET WS-PARM-NUMERIC-BAD TO TRUE
+           END-IF
+           MOVE WS-PARM-OPERATOR-TXT TO WS-OPERATOR
+           IF WS-PARM-NUMERIC-OK
+               COMPUTE WS-FIRSTNUM =
+                   FUNCTION NUMVAL(WS-PARM-FIRSTNUM-TXT)
+               COMPUTE WS-SECONDNUM =
+                   FUNCTION NUMVAL(WS-PARM-SECONDNUM-TXT)
+           ELSE
+               MOVE ZERO TO WS-FIRSTNUM
+               MOVE ZERO TO WS-SECONDNUM
+           END-IF
+           MOVE SPACES TO WS-GL-ACCOUNT
+           MOVE SPACES TO WS-COST-CENTER.
 
-           IF operator = '+' THEN
-               COMPUTE total = firstnum + secondnum.
+       2000-LOAD-OPTAB.
+           MOVE ZERO TO WS-OPTAB-MAX
+           OPEN INPUT CALC-OPTAB-FILE
+           IF WS-FS-OPTAB NOT = "00"
+               DISPLAY "cobol-calc: unable to open operator table "
+                       "OPERTAB, file status " WS-FS-OPTAB
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FS-OPTAB = "10"
+               READ CALC-OPTAB-FILE
+                   AT END
+                       MOVE "10" TO WS-FS-OPTAB
+                   NOT AT END
+                       IF WS-OPTAB-MAX >= WS-OPTAB-MAX-ENTRIES
+                           CLOSE CALC-OPTAB-FILE
+                           DISPLAY "cobol-calc: OPERTAB has more than "
+                                   WS-OPTAB-MAX-ENTRIES
+                                   " entries - increase "
+                                   "WS-OPTAB-MAX-ENTRIES and recompile"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-OPTAB-MAX
+                       MOVE OT-CODE TO WS-OPTAB-CODE(WS-OPTAB-MAX)
+                       MOVE OT-DESCRIPTION
+                           TO WS-OPTAB-DESC(WS-OPTAB-MAX)
+                       MOVE OT-OPERATION-TYPE
+                           TO WS-OPTAB-TYPE(WS-OPTAB-MAX)
+                       MOVE ZERO TO WS-OPTAB-COUNT(WS-OPTAB-MAX)
+               END-READ
+           END-PERFORM
+           CLOSE CALC-OPTAB-FILE.
+
+       3000-PROCESS-SINGLE.
+           IF WS-PARM-NUMERIC-OK
+               PERFORM 5000-LOOKUP-OPERATOR
+               PERFORM 6000-COMPUTE-RESULT
            ELSE
-               IF operator = '-' THEN
-                   COMPUTE total = firstnum - secondnum.
+               SET WS-INVALID-CALC TO TRUE
+               MOVE ZERO TO WS-RESULT
+               MOVE "BNUM" TO WS-EXCEPTION-REASON-CODE
+               MOVE "Non-numeric firstnum/secondnum in PARM"
+                   TO WS-EXCEPTION-REASON-TEXT
+           END-IF
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+           PERFORM 7000-WRITE-AUDIT
+           CLOSE CALC-AUDIT-FILE
+           IF WS-VALID-CALC
+               MOVE WS-RESULT TO WS-EDIT-AMOUNT
+               DISPLAY "Result: " WS-EDIT-AMOUNT
+               MOVE 0 TO RETURN-CODE
            ELSE
-               IF operator = '*' THEN
-                   COMPUTE total = firstnum * secondnum.
+               OPEN EXTEND CALC-EXCEPTION-FILE
+               IF WS-FS-EXCEPTION = "35"
+                   OPEN OUTPUT CALC-EXCEPTION-FILE
+               END-IF
+               PERFORM 4230-WRITE-EXCEPTION
+               CLOSE CALC-EXCEPTION-FILE
+               DISPLAY "cobol-calc: rejected - "
+                       WS-EXCEPTION-REASON-TEXT
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       4000-PROCESS-BATCH.
+           MOVE ZERO TO WS-SKIP-TARGET
+           MOVE ZERO TO WS-RECORD-COUNT
+           IF WS-MODE-RESTART
+               PERFORM 4100-READ-CHECKPOINT
+           END-IF
+
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-FS-TRANS NOT = "00"
+               DISPLAY "cobol-calc: unable to open CALCTRAN, "
+                       "file status " WS-FS-TRANS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-MODE-RESTART
+               OPEN EXTEND CALC-RESULT-FILE
+               IF WS-FS-RESULT = "35"
+                   OPEN OUTPUT CALC-RESULT-FILE
+               END-IF
+               OPEN EXTEND CALC-EXCEPTION-FILE
+               IF WS-FS-EXCEPTION = "35"
+                   OPEN OUTPUT CALC-EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND GL-EXTRACT-FILE
+               IF WS-FS-GL = "35"
+                   OPEN OUTPUT GL-EXTRACT-FILE
+               END-IF
            ELSE
-               IF operator = '/' THEN
-                      COMPUTE total = firstnum / secondnum.
+               OPEN OUTPUT CALC-RESULT-FILE
+               OPEN OUTPUT CALC-EXCEPTION-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-FS-TRANS = "10"
+               READ CALC-TRANS-FILE
+                   AT END
+                       MOVE "10" TO WS-FS-TRANS
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-SKIP-TARGET
+                           PERFORM 4200-PROCESS-ONE-TRANS-RECORD
+                           IF FUNCTION MOD(WS-RECORD-COUNT,
+                                   WS-CHECKPOINT-INTERVAL) = ZERO
+                               PERFORM 4300-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CALC-TRANS-FILE
+           CLOSE CALC-RESULT-FILE
+           CLOSE CALC-EXCEPTION-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE CALC-AUDIT-FILE
+           PERFORM 4300-WRITE-CHECKPOINT
+           PERFORM 8000-WRITE-SUMMARY
+
+           IF WS-EXCEPTION-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
            ELSE
-                  DISPLAY "Sorry I do not know that operator".
+               MOVE 0 TO RETURN-CODE
            END-IF.
 
-           STOP RUN.
+       4100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-TARGET
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CALC-CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-TARGET
+                   NOT AT END
+                       MOVE CK-LAST-RECORD-COUNT TO WS-SKIP-TARGET
+                       MOVE CK-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+                       MOVE CK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                       MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+                       IF CK-TOTAL-OFLW-SWITCH = "Y"
+                           SET WS-TOTAL-OFLW TO TRUE
+                       END-IF
+                       PERFORM VARYING WS-OPTAB-IDX FROM 1 BY 1
+                               UNTIL WS-OPTAB-IDX > WS-OPTAB-MAX
+                           MOVE CK-OPTAB-COUNT(WS-OPTAB-IDX)
+                               TO WS-OPTAB-COUNT(WS-OPTAB-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+       4200-PROCESS-ONE-TRANS-RECORD.
+           MOVE CT-FIRSTNUM TO WS-FIRSTNUM
+           MOVE CT-OPERATOR TO WS-OPERATOR
+           MOVE CT-SECONDNUM TO WS-SECONDNUM
+           MOVE CT-GL-ACCOUNT TO WS-GL-ACCOUNT
+           MOVE CT-COST-CENTER TO WS-COST-CENTER
+           PERFORM 5000-LOOKUP-OPERATOR
+           PERFORM 6000-COMPUTE-RESULT
+           PERFORM 7000-WRITE-AUDIT
+           IF WS-VALID-CALC
+               PERFORM 4210-WRITE-RESULT
+               PERFORM 4220-WRITE-GL-EXTRACT
+               ADD 1 TO WS-SUCCESS-COUNT
+               ADD WS-RESULT TO WS-GRAND-TOTAL
+                   ON SIZE ERROR
+                       SET WS-TOTAL-OFLW TO TRUE
+               END-ADD
+           ELSE
+               PERFORM 4230-WRITE-EXCEPTION
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       4210-WRITE-RESULT.
+           MOVE SPACES TO CALC-RESULT-RECORD
+           MOVE WS-FIRSTNUM TO CR-FIRSTNUM
+           MOVE WS-OPERATOR TO CR-OPERATOR
+           MOVE WS-SECONDNUM TO CR-SECONDNUM
+           MOVE WS-RESULT TO CR-RESULT
+           WRITE CALC-RESULT-RECORD.
+
+       4220-WRITE-GL-EXTRACT.
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE WS-JOB-ID TO GL-JOB-ID
+           MOVE WS-GL-ACCOUNT TO GL-ACCOUNT-CODE
+           MOVE WS-COST-CENTER TO GL-COST-CENTER
+           MOVE FUNCTION ABS(WS-RESULT) TO GL-AMOUNT
+           IF WS-RESULT < ZERO
+               MOVE "CR" TO GL-DR-CR
+           ELSE
+               MOVE "DR" TO GL-DR-CR
+           END-IF
+           MOVE WS-TIMESTAMP(1:8) TO GL-POSTING-DATE
+           WRITE GL-EXTRACT-RECORD.
+
+       4230-WRITE-EXCEPTION.
+           MOVE SPACES TO CALC-EXCEPTION-RECORD
+           MOVE WS-FIRSTNUM TO CX-FIRSTNUM
+           MOVE WS-OPERATOR TO CX-OPERATOR
+           MOVE WS-SECONDNUM TO CX-SECONDNUM
+           MOVE WS-EXCEPTION-REASON-CODE TO CX-REASON-CODE
+           MOVE WS-EXCEPTION-REASON-TEXT TO CX-REASON-TEXT
+           WRITE CALC-EXCEPTION-RECORD.
+
+       4300-WRITE-CHECKPOINT.
+           MOVE SPACES TO CALC-CHECKPOINT-RECORD
+           MOVE WS-JOB-ID TO CK-JOB-ID
+           MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-COUNT
+           MOVE WS-SUCCESS-COUNT TO CK-SUCCESS-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT
+           MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+           IF WS-TOTAL-OFLW
+               MOVE "Y" TO CK-TOTAL-OFLW-SWITCH
+           ELSE
+               MOVE "N" TO CK-TOTAL-OFLW-SWITCH
+           END-IF
+           MOVE ZERO TO CK-OPTAB-COUNTS
+           PERFORM VARYING WS-OPTAB-IDX FROM 1 BY 1
+                   UNTIL WS-OPTAB-IDX > WS-OPTAB-MAX
+               MOVE WS-OPTAB-COUNT(WS-OPTAB-IDX)
+                   TO CK-OPTAB-COUNT(WS-OPTAB-IDX)
+           END-PERFORM
+           MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           WRITE CALC-CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT-FILE.
+
+       5000-LOOKUP-OPERATOR.
+           MOVE "N" TO WS-OPTAB-FOUND-SWITCH
+           MOVE SPACES TO WS-OPERATION-TYPE
+           PERFORM VARYING WS-OPTAB-IDX FROM 1 BY 1
+                   UNTIL WS-OPTAB-IDX > WS-OPTAB-MAX
+                      OR WS-OPTAB-FOUND
+               IF WS-OPTAB-CODE(WS-OPTAB-IDX) = WS-OPERATOR
+                   MOVE WS-OPTAB-TYPE(WS-OPTAB-IDX)
+                       TO WS-OPERATION-TYPE
+                   ADD 1 TO WS-OPTAB-COUNT(WS-OPTAB-IDX)
+                   SET WS-OPTAB-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       6000-COMPUTE-RESULT.
+           SET WS-VALID-CALC TO TRUE
+           MOVE SPACES TO WS-EXCEPTION-REASON-CODE
+           MOVE SPACES TO WS-EXCEPTION-REASON-TEXT
+           MOVE ZERO TO WS-RESULT
+           IF NOT WS-OPTAB-FOUND
+               SET WS-INVALID-CALC TO TRUE
+               MOVE "BOPC" TO WS-EXCEPTION-REASON-CODE
+               MOVE "Unrecognized operator code"
+                   TO WS-EXCEPTION-REASON-TEXT
+           ELSE
+               EVALUATE WS-OPERATION-TYPE
+                   WHEN "ADD"
+                       COMPUTE WS-RESULT =
+                           WS-FIRSTNUM + WS-SECONDNUM
+                           ON SIZE ERROR
+                               PERFORM 6100-SET-OVERFLOW
+                       END-COMPUTE
+                   WHEN "SUB"
+                       COMPUTE WS-RESULT =
+                           WS-FIRSTNUM - WS-SECONDNUM
+                           ON SIZE ERROR
+                               PERFORM 6100-SET-OVERFLOW
+                       END-COMPUTE
+                   WHEN "MUL"
+                       COMPUTE WS-RESULT =
+                           WS-FIRSTNUM * WS-SECONDNUM
+                           ON SIZE ERROR
+                               PERFORM 6100-SET-OVERFLOW
+                       END-COMPUTE
+                   WHEN "DIV"
+                       IF WS-SECONDNUM = ZERO
+                           SET WS-INVALID-CALC TO TRUE
+                           MOVE "DVBZ" TO WS-EXCEPTION-REASON-CODE
+                           MOVE "Divide by zero"
+                               TO WS-EXCEPTION-REASON-TEXT
+                       ELSE
+                           COMPUTE WS-RESULT =
+                               WS-FIRSTNUM / WS-SECONDNUM
+                               ON SIZE ERROR
+                                   PERFORM 6100-SET-OVERFLOW
+                           END-COMPUTE
+                       END-IF
+                   WHEN "PCT"
+                       COMPUTE WS-RESULT ROUNDED =
+                           WS-FIRSTNUM * (WS-SECONDNUM / 100)
+                           ON SIZE ERROR
+                               PERFORM 6100-SET-OVERFLOW
+                       END-COMPUTE
+                   WHEN "AVG"
+                       COMPUTE WS-RESULT ROUNDED =
+                           (WS-FIRSTNUM + WS-SECONDNUM) / 2
+                           ON SIZE ERROR
+                               PERFORM 6100-SET-OVERFLOW
+                       END-COMPUTE
+                   WHEN "MOD"
+                       IF WS-SECONDNUM = ZERO
+                           SET WS-INVALID-CALC TO TRUE
+                           MOVE "MDBZ" TO WS-EXCEPTION-REASON-CODE
+                           MOVE "Modulus by zero"
+                               TO WS-EXCEPTION-REASON-TEXT
+                       ELSE
+                           COMPUTE WS-RESULT =
+                               FUNCTION MOD(WS-FIRSTNUM, WS-SECONDNUM)
+                               ON SIZE ERROR
+                                   PERFORM 6100-SET-OVERFLOW
+                           END-COMPUTE
+                       END-IF
+                   WHEN OTHER
+                       SET WS-INVALID-CALC TO TRUE
+                       MOVE "BOPC" TO WS-EXCEPTION-REASON-CODE
+                       MOVE "Operator table entry has unknown type"
+                           TO WS-EXCEPTION-REASON-TEXT
+               END-EVALUATE
+           END-IF.
+
+       6100-SET-OVERFLOW.
+           SET WS-INVALID-CALC TO TRUE
+           MOVE ZERO TO WS-RESULT
+           MOVE "OFLW" TO WS-EXCEPTION-REASON-CODE
+           MOVE "Arithmetic result exceeds S9(7)V99"
+               TO WS-EXCEPTION-REASON-TEXT.
+
+       7000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO CALC-AUDIT-RECORD
+           MOVE WS-JOB-ID TO CA-JOB-ID
+           MOVE WS-TIMESTAMP TO CA-TIMESTAMP
+           MOVE WS-FIRSTNUM TO CA-FIRSTNUM
+           MOVE WS-OPERATOR TO CA-OPERATOR
+           MOVE WS-SECONDNUM TO CA-SECONDNUM
+           IF WS-VALID-CALC
+               MOVE WS-RESULT TO CA-RESULT
+               MOVE "OK  " TO CA-STATUS
+           ELSE
+               MOVE ZERO TO CA-RESULT
+               MOVE "EXC " TO CA-STATUS
+           END-IF
+           WRITE CALC-AUDIT-RECORD.
+
+       8000-WRITE-SUMMARY.
+           OPEN OUTPUT CALC-SUMMARY-FILE
+           STRING "cobol-calc control total - job " WS-JOB-ID
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+
+           MOVE WS-RECORD-COUNT TO WS-EDIT-RECORD-COUNT
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "Records processed:  " WS-EDIT-RECORD-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+
+           MOVE WS-SUCCESS-COUNT TO WS-EDIT-RECORD-COUNT
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "  Successful:      " WS-EDIT-RECORD-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+
+           MOVE WS-EXCEPTION-COUNT TO WS-EDIT-RECORD-COUNT
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "  Exceptions:      " WS-EDIT-RECORD-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+
+           PERFORM VARYING WS-OPTAB-IDX FROM 1 BY 1
+                   UNTIL WS-OPTAB-IDX > WS-OPTAB-MAX
+               MOVE WS-OPTAB-COUNT(WS-OPTAB-IDX) TO WS-EDIT-RECORD-COUNT
+               MOVE SPACES TO WS-SUMMARY-LINE
+               STRING "  " WS-OPTAB-CODE(WS-OPTAB-IDX)
+                   " " WS-OPTAB-DESC(WS-OPTAB-IDX)
+                   ": " WS-EDIT-RECORD-COUNT
+                   DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+               WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+           END-PERFORM
+
+           IF WS-TOTAL-OFLW
+               MOVE SPACES TO WS-SUMMARY-LINE
+               STRING "Grand total of results: *** OVERFLOW - "
+                   "EXCEEDS S9(9)V99, TOTAL NOT RELIABLE ***"
+                   DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+               WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+           ELSE
+               MOVE WS-GRAND-TOTAL TO WS-EDIT-GRAND-TOTAL
+               MOVE SPACES TO WS-SUMMARY-LINE
+               STRING "Grand total of results: " WS-EDIT-GRAND-TOTAL
+                   DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+               WRITE CALC-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+           END-IF
+           CLOSE CALC-SUMMARY-FILE
+
+           DISPLAY "cobol-calc control total - job " WS-JOB-ID
+           DISPLAY "Records processed: " WS-RECORD-COUNT
+           DISPLAY "  Successful:      " WS-SUCCESS-COUNT
+           DISPLAY "  Exceptions:      " WS-EXCEPTION-COUNT
+           IF WS-TOTAL-OFLW
+               DISPLAY "Grand total of results: *** OVERFLOW - "
+                   "EXCEEDS S9(9)V99, TOTAL NOT RELIABLE ***"
+           ELSE
+               MOVE WS-GRAND-TOTAL TO WS-EDIT-GRAND-TOTAL
+               DISPLAY "Grand total of results: " WS-EDIT-GRAND-TOTAL
+           END-IF.
