@@ -0,0 +1,65 @@
+//CALCJOB  JOB (ACCTNO),'COBOL CALC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCJOB - runs CALC01 (cobol-calc.cbl) in batch transaction   *
+//* file mode. PROGRAM-ID is CALC01, not cobol-calc, because a    *
+//* z/OS load-module/PDS member name cannot contain a hyphen.     *
+//*                                                                *
+//* Normal (first) submission: RUNPARM is blank below, CALC01     *
+//* processes CALCTRAN from record 1 and (re)creates              *
+//* CALCRES/CALCEXC/GLEXTRC.                                      *
+//*                                                                *
+//* If the job abends partway through a large CALCTRAN file,      *
+//* change RUNPARM to 'RESTART' and resubmit - cobol-calc reads    *
+//* CALCCKPT for the last checkpointed record count and resumes   *
+//* just past it, appending to CALCRES/CALCEXC/GLEXTRC/CALCAUD     *
+//* instead of overwriting them. A checkpoint also carries the     *
+//* running control totals, so CALCSUM after a restart reconciles  *
+//* against the whole CALCTRAN file, not just the records          *
+//* processed since the restart. A checkpoint is rewritten every   *
+//* 100 records processed, and again at end of run.                *
+//*                                                                *
+//* PARM is '&RUNPARM;CALCJOB' - CALC01 splits it on the ";" and   *
+//* uses the part after it as the job id stamped on every audit,   *
+//* GL extract, and checkpoint record (request 004). A plain       *
+//* EXEC PGM= batch step has no OS environment, so JOB_ID can't be *
+//* picked up from ENVIRONMENT; this PARM suffix is what actually  *
+//* carries the job name from this JOB card into the program. Keep *
+//* it in sync if the JOB card's name above ever changes.          *
+//*                                                                *
+//* CALCRES/CALCEXC/CALCAUD/GLEXTRC/CALCCKPT are ORGANIZATION IS   *
+//* LINE SEQUENTIAL in cobol-calc.cbl - each WRITE emits exactly   *
+//* the record's significant characters followed by a line         *
+//* delimiter, with no pad to a fixed physical length. Several of  *
+//* these records end in a variable-content field (CX-REASON-TEXT, *
+//* CA-STATUS), so the bytes actually written per record are not   *
+//* uniform. RECFM=FB assumes every physical record is exactly     *
+//* LRECL bytes and will truncate/misalign on the first short line,*
+//* so these five DDs are RECFM=VB instead; LRECL is each record's *
+//* maximum copybook length plus the 4-byte VB record descriptor   *
+//* word (RDW) that IEBGENER/QSAM expect for variable records.     *
+//*--------------------------------------------------------------*
+//         SET RUNPARM=''
+//*        SET RUNPARM='RESTART'      (uncomment to restart)
+//CALC01   EXEC PGM=CALC01,PARM='&RUNPARM;CALCJOB',REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//CALCTRAN DD DISP=SHR,DSN=PROD.CALC.TRANS.DAILY
+//CALCRES  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.CALC.RESULT.DAILY,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=38,BLKSIZE=0)
+//CALCEXC  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.CALC.EXCEPT.DAILY,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=VB,LRECL=73,BLKSIZE=0)
+//CALCAUD  DD DISP=MOD,DSN=PROD.CALC.AUDIT.PERM,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=VB,LRECL=79,BLKSIZE=0)
+//CALCSUM  DD SYSOUT=*
+//GLEXTRC  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.CALC.GLEXTR.DAILY,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=VB,LRECL=53,BLKSIZE=0)
+//OPERTAB  DD DISP=SHR,DSN=PROD.CALC.OPERTAB
+//CALCCKPT DD DISP=(MOD,CATLG,CATLG),DSN=PROD.CALC.CKPT.&SYSUID,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=VB,LRECL=535,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
